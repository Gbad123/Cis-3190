@@ -0,0 +1,10 @@
+*> SVCOMREC.CPY
+*> record layout for cobSeive's COMPFAC-<n>.TXT composite-factor
+*> file: one record per composite number in range, giving the
+*> smallest prime factor that first zeroed it out of is-prime,
+*> instead of just discarding that fact the way the sieve does
+*> for the plain prime table.
+01  composite-factor-record.
+    05  cf-number             pic 9(10).
+    05  cf-smallest-factor    pic 9(10).
+    05  filler                pic x(10).

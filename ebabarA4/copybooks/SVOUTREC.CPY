@@ -0,0 +1,18 @@
+*> SVOUTREC.CPY
+*> shared record layout for cobSeive's OUTPUT-<n>.TXT prime
+*> table.  every record on the file is this same 30-byte
+*> layout so a downstream reader can tell header/detail/trailer
+*> records apart by SO-RECORD-CODE instead of string-matching
+*> the old "in cobol"/"end cobol" sentinel lines.
+*>
+*> SO-VALUE carries different things depending on the record
+*> type: the n used for the run on the header, the prime itself
+*> on a detail row, the count of primes written on the trailer.
+01  sieve-output-record.
+    05  so-record-code        pic x(1).
+        88  so-header-record      value 'H'.
+        88  so-detail-record      value 'D'.
+        88  so-trailer-record     value 'T'.
+    05  so-value              pic 9(10).
+    05  so-detail             pic x(19).
+    05  so-run-date redefines so-detail pic x(8).

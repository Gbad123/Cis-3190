@@ -3,80 +3,771 @@ program-id. cobSeive.
 environment division.
 input-output section.
 file-control.
-  select file-name assign to 'output.txt'
+  select file-name assign to dynamic output-filename
+  organization is line sequential.
+
+  select control-file assign to dynamic control-filename
+  organization is line sequential
+  file status is control-status.
+
+  select checkpoint-file assign to dynamic checkpoint-filename
+  organization is line sequential
+  file status is checkpoint-status.
+
+  select compfac-file assign to dynamic compfac-filename
+  organization is line sequential.
+
+  select audit-file assign to dynamic audit-filename
+  organization is line sequential
+  file status is audit-status.
+
+  select summary-file assign to dynamic summary-filename
+  organization is line sequential.
+
+*> scratch copies used by repair-output-file/repair-compfact-file to
+*> rebuild file-name/compfac-file up to the last checkpointed record
+*> before a resumed run reopens them in extend mode
+  select repair-out-file assign to dynamic output-tmp-filename
+  organization is line sequential.
+
+  select repair-compfact-file assign to dynamic compfac-tmp-filename
   organization is line sequential.
 
 *> declaration
 data division.
+file section.
+fd  file-name.
+  copy 'SVOUTREC.CPY'.
+
+fd  repair-out-file.
+  copy 'SVOUTREC.CPY'
+    replacing ==sieve-output-record== by ==repair-output-record==
+              ==so-record-code==      by ==rso-record-code==
+              ==so-header-record==    by ==rso-header-record==
+              ==so-detail-record==    by ==rso-detail-record==
+              ==so-trailer-record==   by ==rso-trailer-record==
+              ==so-value==            by ==rso-value==
+              ==so-detail==           by ==rso-detail==
+              ==so-run-date==         by ==rso-run-date==.
+
+fd  repair-compfact-file.
+  copy 'SVCOMREC.CPY'
+    replacing ==composite-factor-record== by ==repair-compfact-record==
+              ==cf-number==               by ==rcf-number==
+              ==cf-smallest-factor==      by ==rcf-smallest-factor==.
+
+fd  control-file.
+  01 control-record     pic x(10).
+
+fd  checkpoint-file.
+*> restart state for a long-running sieve: how far it got (chk-status,
+*> chk-next-low) plus the running totals needed to pick the trailer
+*> and prime count up where they left off
+  01 checkpoint-record.
+    05 chk-status          pic x(1).
+        88 chk-in-progress     value 'I'.
+    05 chk-n               pic 9(10).
+    05 chk-next-low        pic 9(10).
+    05 chk-prime-count     pic 9(10).
+*> running totals behind the summary stats, carried across a resume
+*> the same way chk-prime-count already is
+    05 chk-true-count      pic 9(10).
+    05 chk-largest-prime   pic 9(10).
+    05 chk-prev-prime      pic 9(10).
+    05 chk-twin-count      pic 9(10).
+    05 chk-gap-sum         pic 9(10).
+*> how many rows are already on compfac-file as of this checkpoint,
+*> so a resumed run can trim it back to a known-good boundary the
+*> same way it trims file-name - see repair-output-file/
+*> repair-compfact-file below
+    05 chk-compfact-count  pic 9(10).
+    05 filler              pic x(10).
+
+fd  compfac-file.
+  copy 'SVCOMREC.CPY'.
+
+fd  audit-file.
+*> one line per run (or per batch-terminating 0 record) in AUDIT.TXT,
+*> separate from the prime table itself, so operations can see who ran
+*> what and how it ended without having to parse OUTPUT*.TXT
+  01 audit-record.
+    05 au-operator          pic x(8).
+    05 au-run-date          pic x(8).
+    05 au-run-time          pic x(8).
+    05 au-n                 pic 9(10).
+    05 au-reason            pic x(1).
+        88 au-completed         value 'C'.
+        88 au-end-of-batch      value 'E'.
+        88 au-rejected          value 'R'.
+    05 au-prime-count       pic 9(10).
+    05 filler                pic x(10).
+
+fd  summary-file.
+*> free-text lines for SUMMARY.TXT/SUMMARY-<n>.TXT, one report per
+*> completed run, in the same style as the header/trailer lines used
+*> to carry run metadata on file-name before 003's typed record layout
+  01 summary-record         pic x(60).
+
 working-storage section.
-  01 f-data             pic 9(10).
+  77 control-filename pic x(40) value 'CONTROL.TXT'.
+  77 output-filename  pic x(40) value 'OUTPUT.TXT'.
+  77 parm-value            pic x(10).
+  77 n-edited        pic z(9)9.
   77 is-valid-input   pic 9.
   77 flag             pic 9.
   77 n                pic 9(10).
   77 i                pic 9(10).
   77 j                pic 9(10).
-  77 i-sqr            pic 9(30).
+  77 end-of-batch  pic 9.
+  77 run-date      pic x(8).
+  77 prime-count   pic 9(10).
+  77 compfact-count      pic 9(10).
+  77 checkpoint-filename pic x(40) value 'CHECKPOINT.TXT'.
+  77 checkpoint-status   pic x(2).
+  77 resuming            pic 9 value 0.
+  77 compfac-filename    pic x(40) value 'COMPFACT.TXT'.
+  77 audit-filename      pic x(40) value 'AUDIT.TXT'.
+  77 audit-status        pic x(2).
+  77 audit-reason        pic x(1).
+  77 summary-filename    pic x(40) value 'SUMMARY.TXT'.
+  77 control-status      pic x(2).
+*> set while get-control-n is draining the trailing chunks of a
+*> control-card record longer than control-record's 10 bytes, so the
+*> leftover isn't mistaken for a fresh control card once the overlong
+*> line's last chunk comes back with a clean read status
+  77 control-overflow     pic 9 value 0.
+  77 control-have-decision pic 9.
+
+*> scratch state for repair-output-file/repair-compfact-file: on a
+*> resumed run these trim file-name/compfac-file back to the record
+*> count the last checkpoint actually vouches for, discarding any
+*> partial or duplicated rows a crash mid-segment left behind, before
+*> the file is reopened in extend mode
+  77 output-tmp-filename  pic x(44).
+  77 compfac-tmp-filename pic x(44).
+  77 repair-keep          pic 9(10).
+  77 repair-count         pic 9(10).
+  77 repair-eof           pic 9.
+  77 rename-rc            pic s9(9) comp-5.
+
+*> summary statistics: prime-count on the trailer line keeps
+*> counting the program's existing quirk of treating 1 as a prime, for
+*> backward compatibility, so these track the true mathematical prime
+*> count and the stats derived from it separately
+  77 true-prime-count  pic 9(10).
+  77 largest-prime     pic 9(10).
+  77 prev-prime        pic 9(10).
+  77 twin-count        pic 9(10).
+  77 gap-sum           pic 9(10).
+  77 gap               pic 9(10).
+  77 avg-gap           pic 9(10)v99.
+  77 avg-gap-edit      pic zzzzzzzzz9.99.
+  77 count-edited      pic z(9)9.
 
-  01  primes-table.
-    05 is-prime        pic 9 value 1   occurs 1 to 1000000000 times
-                                                    depending on n.
+*> shop-approved ceiling on n: sqrt(max-allowed-n) must stay within
+*> base-primes-table/sqrt-sieve-table's fixed OCCURS sizes above, so an
+*> absurdly large n is rejected in validate-n before it ever reaches
+*> compute-base-primes
+  77 max-allowed-n     pic 9(10) value 100000000.
+
+*> a fixed segment size instead of an OCCURS DEPENDING ON N table
+*> sized to the whole range: the sieve now processes n in fixed-size
+*> blocks (segmented sieve of Eratosthenes), so working storage
+*> doesn't scale with how large n is
+  77 segment-size  pic 9(10) value 100000.
+  77 sqrt-limit    pic 9(10).
+  77 base-count    pic 9(10).
+  77 low           pic 9(10).
+  77 high          pic 9(10).
+  77 seg-len       pic 9(10).
+  77 seg-offset    pic 9(10).
+  77 start-mult    pic 9(10).
+  77 cur-base-prime    pic 9(10).
+  77 cur-number         pic 9(10).
+
+  01  base-primes-table.
+*> base primes below sqrt(n) used to sieve each segment; bounded by
+*> sqrt of the shop's approved n ceiling, not by n
+      05 base-prime      pic 9(10) occurs 1300 times
+                                    indexed by bp-idx.
+
+  01  sqrt-sieve-table.
+*> scratch sieve for finding the base primes above; also bounded, not
+*> proportional to n
+      05 temp-is-prime   pic 9 value 1 occurs 10010 times
+                                    indexed by ts-idx.
+
+  01  segment-table.
+      05 is-prime        pic 9 value 1 occurs 100000 times
+                                    indexed by seg-idx.
+*> the smallest prime factor that zeroed out each composite number in
+*> the segment, so that fact isn't just thrown away the way plain
+*> is-prime(j) = 0 does - written to compfac-file below
+      05 seg-factor      pic 9(10) value 0 occurs 100000 times
+                                    indexed by sfx-idx.
 
 procedure division.
-*> drfault values
+main-logic.
+*> batch input path: a JCL-style PARM on the command line takes
+*> priority and drives a single run; otherwise fall back to the
+*> CONTROL.TXT control-card file, which may list several n values so
+*> one job step can produce a prime table for each of them in turn.
+*> this replaces the old interactive "accept n" console prompt so the
+*> job can run unattended in the overnight batch window.
+  move 0 to end-of-batch.
+  accept parm-value from command-line.
+  if parm-value not = spaces
+    perform get-parm-n
+    if is-valid-input = 1 and flag = 0
+*> namespace every file this run touches by n, the same way
+*> control-card mode already does, so a killed run for one n can't
+*> have its resume state - or the output/compfact/summary files the
+*> checkpoint vouches for - clobbered by a later PARM run for a
+*> different n sharing the same fixed file names
+      move spaces to output-filename
+      string 'OUTPUT-' delimited by size
+             function trim(n-edited) delimited by size
+             '.TXT' delimited by size
+             into output-filename
+      move spaces to checkpoint-filename
+      string 'CHECKPOINT-' delimited by size
+             function trim(n-edited) delimited by size
+             '.TXT' delimited by size
+             into checkpoint-filename
+      move spaces to compfac-filename
+      string 'COMPFACT-' delimited by size
+             function trim(n-edited) delimited by size
+             '.TXT' delimited by size
+             into compfac-filename
+      move spaces to summary-filename
+      string 'SUMMARY-' delimited by size
+             function trim(n-edited) delimited by size
+             '.TXT' delimited by size
+             into summary-filename
+      perform process-one-n
+    else if is-valid-input = 1 and flag = 1
+      move 0 to prime-count
+      move 'E' to audit-reason
+      perform write-audit-record
+    else if is-valid-input = 0
+      move 0 to prime-count
+      move 'R' to audit-reason
+      perform write-audit-record
+    end-if
+  else
+    open input control-file
+    if control-status not = '00'
+*> no PARM and no readable control-card file - a scheduling mistake
+*> (missing/misnamed CONTROL.TXT) should not abend the job with a raw
+*> runtime I/O error; report it plainly and end the run under control
+      display 'control file ' function trim(control-filename)
+              ' not found or unreadable - status ' control-status
+    else
+      perform until end-of-batch = 1
+        perform get-control-n
+        if end-of-batch = 0
+          if is-valid-input = 1 and flag = 0
+            move spaces to output-filename
+            string 'OUTPUT-' delimited by size
+                   function trim(n-edited) delimited by size
+                   '.TXT' delimited by size
+                   into output-filename
+            move spaces to checkpoint-filename
+            string 'CHECKPOINT-' delimited by size
+                   function trim(n-edited) delimited by size
+                   '.TXT' delimited by size
+                   into checkpoint-filename
+            move spaces to compfac-filename
+            string 'COMPFACT-' delimited by size
+                   function trim(n-edited) delimited by size
+                   '.TXT' delimited by size
+                   into compfac-filename
+            move spaces to summary-filename
+            string 'SUMMARY-' delimited by size
+                   function trim(n-edited) delimited by size
+                   '.TXT' delimited by size
+                   into summary-filename
+            perform process-one-n
+          else if is-valid-input = 0
+            move 0 to prime-count
+            move 'R' to audit-reason
+            perform write-audit-record
+          end-if
+        else if flag = 1
+*> an explicit 0 terminator record, as opposed to simply running out of
+*> control cards with no terminator - only the former is worth an
+*> audit entry, since nothing actually happened on plain end-of-file
+          move 0 to prime-count
+          move 'E' to audit-reason
+          perform write-audit-record
+        end-if
+      end-perform
+      close control-file
+    end-if
+  end-if.
+
+  stop run.
+
+get-parm-n.
+*> validate the single n supplied on the command-line PARM; a
+*> non-numeric PARM must be rejected outright rather than handed to
+*> NUMVAL, which would silently coerce it to 0 and be mistaken for the
+*> deliberate "0 to end" terminator
   move 0 to is-valid-input.
   move 0 to flag.
-  move 1 to n.
-
-  perform until is-valid-input = 1
-*> user data
-    display "Enter the max range/limit or 0 to end"
-    accept n
-    if n > 0 then
-      move 1 to is-valid-input
-    else if n = 0 then
-      move 1 to is-valid-input
-      move 1 to flag
-    else
-      display "invalid input"
-      move 0 to is-valid-input
-      move 0 to flag
+  if function trim(parm-value) is numeric
+    move function numval(parm-value) to n
+    perform validate-n
+  else
+    move 0 to n
+    display "invalid input"
+    move 0 to is-valid-input
+    move 0 to flag
+  end-if.
+
+get-control-n.
+*> read the next control-card record; a zero value or end-of-file
+*> both terminate the batch, exactly like "0 to end" did at the
+*> console. a non-numeric record (e.g. a garbled control card) is
+*> rejected the same way rather than passed to NUMVAL, which would
+*> otherwise coerce it to 0 and be mistaken for a real batch
+*> terminator, silently dropping every record still behind it.
+*> a blank record and a too-long record are drained below without
+*> ever reaching that numeric test, so neither one can be mistaken
+*> for a deliberate value
+  move 0 to is-valid-input.
+  move 0 to flag.
+  move 0 to control-have-decision.
+  perform until control-have-decision = 1
+    read control-file into control-record
+      at end
+        move 1 to end-of-batch
+        move 1 to control-have-decision
+      not at end
+        if control-overflow = 1
+*> still draining the trailing chunk(s) of a control card longer
+*> than 10 bytes that was already rejected below - GnuCOBOL hands
+*> the overflow back across one or more further reads instead of
+*> erroring the whole line, so everything up to and including the
+*> first read back with a clean status belongs to the garbage
+*> already reported, not to a fresh control card
+          if control-status not = '06'
+            move 0 to control-overflow
+          end-if
+        else if control-status = '06'
+          move 1 to control-overflow
+          move 0 to n
+          display "invalid input - control card exceeds 10 characters"
+          move 0 to is-valid-input
+          move 0 to flag
+          move 1 to control-have-decision
+        else if function trim(control-record) = spaces
+*> a genuinely blank control card - skip it instead of letting an
+*> empty trim() be mistaken by IS NUMERIC for a numeric 0 and
+*> terminate the batch early, dropping every record still behind it
+          continue
+        else if function trim(control-record) is numeric
+          move function numval(control-record) to n
+          perform validate-n
+          move 1 to control-have-decision
+        else
+          move 0 to n
+          display "invalid input"
+          move 0 to is-valid-input
+          move 0 to flag
+          move 1 to control-have-decision
+        end-if
+    end-read
+  end-perform.
+
+validate-n.
+  if n > max-allowed-n then
+    display "n exceeds maximum allowed value - rejected"
+    move 0 to is-valid-input
+    move 0 to flag
+  else if n > 0 then
+    move 1 to is-valid-input
+    move n to n-edited
+  else if n = 0 then
+    move 1 to is-valid-input
+    move 1 to flag
+    move 1 to end-of-batch
+  else
+    display "invalid input"
+    move 0 to is-valid-input
+    move 0 to flag
+  end-if.
+
+process-one-n.
+  move 0 to prime-count.
+  move 0 to compfact-count.
+  move 0 to true-prime-count.
+  move 0 to largest-prime.
+  move 0 to prev-prime.
+  move 0 to twin-count.
+  move 0 to gap-sum.
+  move 2 to low.
+
+  perform check-for-checkpoint.
+
+  if resuming = 1
+*> a prior run for this n left off partway through. the crash may have
+*> left a torn or duplicated row past the last completed segment (a
+*> line-sequential write interrupted mid-record, or a segment's rows
+*> written to disk before the crash but before write-checkpoint ever
+*> recorded them) - trim both files back to exactly what the last
+*> checkpoint vouches for before reopening in extend mode and picking
+*> the sieve back up at chk-next-low
+    perform repair-output-file
+    perform repair-compfact-records
+    open extend file-name
+    open extend compfac-file
+  else
+    open output file-name
+    open output compfac-file
+    accept run-date from date yyyymmdd
+    move spaces to sieve-output-record
+    move 'H' to so-record-code
+    move n to so-value
+    move run-date to so-run-date
+    write sieve-output-record
+*> the program's existing quirk of counting 1 as a "prime" in the
+*> printed list (is-prime(1) was seeded to 1 and never cleared) is kept
+*> for the detail rows so existing downstream readers still see the
+*> same numbers as before
+    if n > 1
+      move spaces to sieve-output-record
+      move 'D' to so-record-code
+      move 1 to so-value
+      write sieve-output-record
+      add 1 to prime-count
     end-if
+  end-if.
+
+  perform compute-base-primes.
+
+*> segmented sieve of Eratosthenes: sieve and print n in fixed-size
+*> segment-size blocks instead of allocating a table sized to n;
+*> a checkpoint is written after each completed segment so an abended
+*> or cancelled run can resume at the next segment instead of from
+*> i = 2
+  perform until low > n
+    compute high = low + segment-size - 1
+    if high > n
+      move n to high
+    end-if
+    perform sieve-segment
+    perform emit-segment
+*> force this segment's rows out of the runtime's line-sequential
+*> write buffers and onto disk before the checkpoint vouches for them
+*> - otherwise a hard kill can leave the checkpoint's counts ahead of
+*> what repair-output-file/repair-compfact-records actually find on
+*> disk when the run resumes
+    close file-name
+    close compfac-file
+    open extend file-name
+    open extend compfac-file
+    perform write-checkpoint
+    compute low = high + 1
   end-perform.
 
-*> 0 should not go in here
-  if flag > 0
-    move 2 to i
-    compute i-sqr = i * i
-    perform until i-sqr > n
-*> searching for primes from i
-      if is-prime(i) = 1 then
-        compute j = i * 2
-        perform until j > n
-*> setting non primes to 0
-          move 0 to is-prime(j)
-          add i to j
-        end-perform
+  move spaces to sieve-output-record.
+  move 'T' to so-record-code.
+  move prime-count to so-value.
+  write sieve-output-record.
+  close file-name.
+  close compfac-file.
+  perform complete-checkpoint.
+  perform write-summary-report.
+  move 'C' to audit-reason.
+  perform write-audit-record.
+
+check-for-checkpoint.
+*> resume a prior interrupted run for this n from where it left off
+  move 0 to resuming.
+  open input checkpoint-file.
+  if checkpoint-status = '00'
+    read checkpoint-file into checkpoint-record
+      at end
+        continue
+      not at end
+        if chk-n = n and chk-in-progress
+          move 1 to resuming
+          move chk-next-low to low
+          move chk-prime-count to prime-count
+          move chk-compfact-count to compfact-count
+          move chk-true-count to true-prime-count
+          move chk-largest-prime to largest-prime
+          move chk-prev-prime to prev-prime
+          move chk-twin-count to twin-count
+          move chk-gap-sum to gap-sum
+        end-if
+    end-read
+    close checkpoint-file
+  end-if.
+
+repair-output-file.
+*> file-name should have exactly one header row plus one detail row
+*> per prime counted in the checkpoint being resumed from; anything
+*> on disk past that boundary is either a torn write from the crash
+*> or rows from a segment that was never checkpointed, so it is
+*> rebuilt through a temp file that keeps only the first
+*> repair-keep records, then swapped into place
+  compute repair-keep = prime-count + 1.
+  move 0 to repair-count.
+  move 0 to repair-eof.
+  move spaces to output-tmp-filename.
+  string function trim(output-filename) delimited by size
+         '.TMP' delimited by size
+         into output-tmp-filename.
+  open input file-name.
+  open output repair-out-file.
+  perform until repair-eof = 1 or repair-count >= repair-keep
+    read file-name
+      at end
+        move 1 to repair-eof
+      not at end
+        add 1 to repair-count
+        move sieve-output-record to repair-output-record
+        write repair-output-record
+    end-read
+  end-perform.
+  close file-name.
+  close repair-out-file.
+  call 'CBL_RENAME_FILE' using output-tmp-filename
+                               output-filename
+    returning rename-rc.
+  if rename-rc not = 0
+*> the trimmed copy never replaced the untrusted one - resuming now
+*> would reopen the untrimmed file in extend mode and glue new rows
+*> onto whatever torn or stale data is still sitting in it, so abort
+*> the run instead of proceeding on a repair that didn't take
+    display 'rename of ' function trim(output-tmp-filename)
+            ' to ' function trim(output-filename)
+            ' failed during checkpoint repair - rc=' rename-rc
+    stop run
+  end-if.
+
+repair-compfact-records.
+*> same trim as repair-output-file, but against compfac-file and the
+*> checkpoint's composite-row count instead of the prime count
+  compute repair-keep = compfact-count.
+  move 0 to repair-count.
+  move 0 to repair-eof.
+  move spaces to compfac-tmp-filename.
+  string function trim(compfac-filename) delimited by size
+         '.TMP' delimited by size
+         into compfac-tmp-filename.
+  open input compfac-file.
+  open output repair-compfact-file.
+  perform until repair-eof = 1 or repair-count >= repair-keep
+    read compfac-file
+      at end
+        move 1 to repair-eof
+      not at end
+        add 1 to repair-count
+        move composite-factor-record to repair-compfact-record
+        write repair-compfact-record
+    end-read
+  end-perform.
+  close compfac-file.
+  close repair-compfact-file.
+  call 'CBL_RENAME_FILE' using compfac-tmp-filename
+                               compfac-filename
+    returning rename-rc.
+  if rename-rc not = 0
+    display 'rename of ' function trim(compfac-tmp-filename)
+            ' to ' function trim(compfac-filename)
+            ' failed during checkpoint repair - rc=' rename-rc
+    stop run
+  end-if.
+
+write-checkpoint.
+*> record enough state after this segment to restart at the next one
+  move spaces to checkpoint-record.
+  move 'I' to chk-status.
+  move n to chk-n.
+  compute chk-next-low = high + 1.
+  move prime-count to chk-prime-count.
+  move compfact-count to chk-compfact-count.
+  move true-prime-count to chk-true-count.
+  move largest-prime to chk-largest-prime.
+  move prev-prime to chk-prev-prime.
+  move twin-count to chk-twin-count.
+  move gap-sum to chk-gap-sum.
+  open output checkpoint-file.
+  write checkpoint-record.
+  close checkpoint-file.
+
+complete-checkpoint.
+*> the sieve for this n finished clean; drop the checkpoint so a
+*> future run for the same n starts fresh instead of "resuming" a
+*> run that already completed
+  open output checkpoint-file.
+  close checkpoint-file.
+  delete file checkpoint-file.
+
+compute-base-primes.
+*> plain sieve of Eratosthenes over [2, sqrt(n)] to find the base
+*> primes used to mark composites in each segment below; this table
+*> is bounded by sqrt(n), which is small even for a very large n
+  compute sqrt-limit = function integer(function sqrt(n)).
+  if sqrt-limit < 2
+    move 2 to sqrt-limit
+  end-if.
+  perform varying i from 1 by 1 until i > sqrt-limit
+    move 1 to temp-is-prime(i)
+  end-perform.
+  move 0 to base-count.
+  perform varying i from 2 by 1 until i > sqrt-limit
+    if temp-is-prime(i) = 1
+      add 1 to base-count
+      move i to base-prime(base-count)
+      compute j = i * i
+      perform until j > sqrt-limit
+        move 0 to temp-is-prime(j)
+        add i to j
+      end-perform
+    end-if
+  end-perform.
+
+sieve-segment.
+*> initialize this segment's fixed-size window and mark composites in
+*> it using the base primes found above
+  compute seg-len = high - low + 1.
+  perform varying seg-idx from 1 by 1 until seg-idx > seg-len
+    move 1 to is-prime(seg-idx)
+    move 0 to seg-factor(seg-idx)
+  end-perform.
+  perform varying bp-idx from 1 by 1 until bp-idx > base-count
+    move base-prime(bp-idx) to cur-base-prime
+    compute start-mult =
+        function max(cur-base-prime * cur-base-prime,
+            function integer((low + cur-base-prime - 1) / cur-base-prime)
+                * cur-base-prime)
+    perform varying j from start-mult by cur-base-prime
+        until j > high
+      compute seg-offset = j - low + 1
+*> only the first (smallest) base prime to reach a number sets its
+*> factor - later, larger base primes that also divide it are ignored
+      if is-prime(seg-offset) = 1
+        move 0 to is-prime(seg-offset)
+        move cur-base-prime to seg-factor(seg-offset)
       end-if
-      add 1 to i
-      compute i-sqr = i * i
     end-perform
+  end-perform.
+
+emit-segment.
+*> write one detail record per prime found in this segment and roll
+*> the running prime count forward; composites in the same segment go
+*> to compfac-file with the smallest factor sieve-segment recorded for
+*> them, instead of being silently dropped
+  perform varying seg-idx from 1 by 1 until seg-idx > seg-len
+    compute cur-number = low + seg-idx - 1
+    if is-prime(seg-idx) = 1
+      move spaces to sieve-output-record
+      move 'D' to so-record-code
+      move cur-number to so-value
+      write sieve-output-record
+      add 1 to prime-count
+      perform track-prime-stats
+    else
+      move spaces to composite-factor-record
+      move cur-number to cf-number
+      move seg-factor(seg-idx) to cf-smallest-factor
+      write composite-factor-record
+      add 1 to compfact-count
+    end-if
+  end-perform.
+
+open-audit-extend.
+*> AUDIT.TXT accumulates one line per run across the whole job, so it
+*> is opened in extend (append) mode and, the first time it doesn't
+*> exist yet, created with open output instead
+  open extend audit-file.
+  if audit-status = '35'
+    open output audit-file
   end-if.
 
-*> printing to a file
-  open file-name.
-  write "in cobol"
-  if n > 1 then
-    move 1 to i
-    perforn until i > n
-*> prime 1 means the number is prime
-      if is-prime(i) = 1 then
-        move i to f-data
-        write f-data
-      end-if
-      add 1 to i
-    end perform
+write-audit-record.
+*> one line to AUDIT.TXT: who ran it, when, what n, how it ended (ran
+*> to completion, hit the batch's 0 terminator, or was rejected as
+*> invalid input) and the final prime count for a completed run
+  move spaces to audit-record.
+  accept au-operator from environment "USER".
+  accept au-run-date from date yyyymmdd.
+  accept au-run-time from time.
+  move n to au-n.
+  move audit-reason to au-reason.
+  move prime-count to au-prime-count.
+  perform open-audit-extend.
+  write audit-record.
+  close audit-file.
+
+track-prime-stats.
+*> roll the true (non-bogus) prime count, largest prime, twin-prime
+*> pair count and gap total forward one prime at a time; cur-number is
+*> the prime just written by emit-segment. the program's existing
+*> counted-but-not-really-prime "1" never reaches here, so these stats
+*> start clean at 2
+  add 1 to true-prime-count.
+  if prev-prime not = 0
+    compute gap = cur-number - prev-prime
+    add gap to gap-sum
+    if gap = 2
+      add 1 to twin-count
+    end-if
   end-if.
-  write "end cobol".
-  close file-name.
+  move cur-number to prev-prime.
+  move cur-number to largest-prime.
+
+write-summary-report.
+*> SUMMARY.TXT/SUMMARY-<n>.TXT: total primes, the largest prime found,
+*> how many twin-prime pairs turned up, and the average gap between
+*> consecutive primes, for whoever needs the run's headline numbers
+*> without scanning the whole detail file
+  if true-prime-count > 1
+    compute avg-gap =
+        gap-sum / (true-prime-count - 1)
+  else
+    move 0 to avg-gap
+  end-if.
+  move avg-gap to avg-gap-edit.
+
+  open output summary-file.
+
+  move spaces to summary-record.
+  move n to count-edited.
+  string 'N=' delimited by size
+         function trim(count-edited) delimited by size
+         into summary-record
+  write summary-record.
+
+  move spaces to summary-record.
+  move true-prime-count to count-edited.
+  string 'TOTAL PRIMES=' delimited by size
+         function trim(count-edited) delimited by size
+         into summary-record
+  write summary-record.
+
+  move spaces to summary-record.
+  move largest-prime to count-edited.
+  string 'LARGEST PRIME=' delimited by size
+         function trim(count-edited) delimited by size
+         into summary-record
+  write summary-record.
+
+  move spaces to summary-record.
+  move twin-count to count-edited.
+  string 'TWIN PRIME PAIRS=' delimited by size
+         function trim(count-edited) delimited by size
+         into summary-record
+  write summary-record.
+
+  move spaces to summary-record.
+  string 'AVERAGE GAP=' delimited by size
+         function trim(avg-gap-edit) delimited by size
+         into summary-record
+  write summary-record.
 
-stop-run.
+  close summary-file.
